@@ -1,14 +1,205 @@
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID. SUBMISSION.
-
-        DATA DIVISION.
-        WORKING-STORAGE SECTION.
-        01 RESULT PIC 9(10).
-        01 DIVISOR PIC 9 VALUE 0.
-
-        PROCEDURE DIVISION.
-            IF DIVISOR = 0 THEN
-                DISPLAY "Attempting division by zero..."
-                COMPUTE RESULT = 1 / DIVISOR
-            END-IF
-            STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     SUBMISSION.
+000300 AUTHOR.         R HALVORSEN.
+000400 INSTALLATION.   DATA CENTER SERVICES.
+000500 DATE-WRITTEN.   2024-03-04.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000* 2024-03-04 RH   ORIGINAL VERSION. SINGLE HARD-CODED DIVISOR,
+001100*                 NO INPUT FILE. DIVISOR OF ZERO WAS LEFT TO
+001200*                 ABEND THE RUN.
+001300* 2026-08-09 RH   REWORKED AS A BATCH DIVISION CALCULATOR. THE
+001400*                 DIVISOR NO LONGER COMES FROM A HARD-CODED
+001500*                 WORKING-STORAGE VALUE - EACH RUN NOW READS A
+001600*                 SEQUENTIAL DIVIN FILE OF DIV-INPUT-RECORD
+001700*                 ENTRIES (COPYBOOKS/DIVREC.CPY), ONE DIVISOR
+001800*                 PER RECORD. A ZERO DIVISOR NO LONGER ABENDS
+001900*                 THE JOB - THE RECORD IS LOGGED TO THE EXCPTN
+002000*                 EXCEPTIONS FILE (COPYBOOKS/EXCPREC.CPY) AND
+002100*                 THE RUN CONTINUES WITH THE NEXT RECORD.
+002150* 2026-08-09 RH   ADDED AN END-OF-RUN CONTROL-TOTAL
+002160*                 RECONCILIATION REPORT - RECORDS READ,
+002170*                 SUCCESS COUNT, REJECT COUNT AND A CONTROL
+002180*                 TOTAL OF RESULT ACROSS THE SUCCESSFUL
+002190*                 RECORDS, SO THE RUN CAN BE TIED BACK TO THE
+002195*                 INPUT FILE'S RECORD COUNT.
+002196* 2026-08-09 RH   OPEN INPUT DIVIN NOW CHECKS FILE STATUS - A
+002197*                 MISSING DIVIN WAS LEFT TO RUN STRAIGHT INTO
+002198*                 2100-READ-DIVIN, WHICH NEVER SAW AN AT END
+002199*                 CONDITION ON AN UNOPENED FILE AND SPUN THE
+002201*                 PROCESS LOOP FOREVER. A BAD OPEN NOW LOGS A
+002202*                 MESSAGE AND ENDS THE RUN WITH A NON-ZERO
+002203*                 RETURN-CODE INSTEAD.
+002204* 2026-08-09 RH   RENAMED THE EXIT PARAGRAPHS TO THE FULL
+002205*                 <PARAGRAPH>-EXIT FORM WITH EXIT ON ITS OWN
+002206*                 LINE, MATCHING THE MAX-FINDER AND JOB CONTROL
+002207*                 PROGRAMS IN THIS SAME RUN.
+002200*--------------------------------------------------------------
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT DIVIN ASSIGN TO "DIVIN"
+002700         ORGANIZATION IS SEQUENTIAL
+002800         FILE STATUS IS WS-DIVIN-STATUS.
+002900     SELECT EXCPTN ASSIGN TO "EXCPTN"
+003000         ORGANIZATION IS SEQUENTIAL
+003100         FILE STATUS IS WS-EXCPTN-STATUS.
+003200*
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  DIVIN
+003550     RECORDING MODE IS F
+003560     BLOCK CONTAINS 0 RECORDS
+003600     LABEL RECORDS ARE STANDARD.
+003700     COPY DIVREC.
+003800*
+003900 FD  EXCPTN
+003950     RECORDING MODE IS F
+003960     BLOCK CONTAINS 0 RECORDS
+004000     LABEL RECORDS ARE STANDARD.
+004100     COPY EXCPREC.
+004200*
+004300 WORKING-STORAGE SECTION.
+004400 01  RESULT                      PIC 9(10) VALUE 0.
+004500 01  DIVISOR                     PIC 9(08) VALUE 0.
+004600*
+004700 01  WS-DIVIN-STATUS             PIC X(02) VALUE SPACES.
+004800 01  WS-EXCPTN-STATUS            PIC X(02) VALUE SPACES.
+004850*
+004860 01  WS-REC-COUNT                PIC 9(08) COMP VALUE 0.
+004870 01  WS-SUCCESS-COUNT            PIC 9(08) COMP VALUE 0.
+004880 01  WS-REJECT-COUNT             PIC 9(08) COMP VALUE 0.
+004890 01  WS-CONTROL-TOTAL            PIC 9(14) VALUE 0.
+004900*
+005000 01  WS-SWITCHES.
+005100     05  WS-DIVIN-EOF-SW         PIC X(01) VALUE "N".
+005200         88  WS-DIVIN-EOF                VALUE "Y".
+005300         88  WS-DIVIN-NOT-EOF             VALUE "N".
+005350     05  WS-OPEN-SW              PIC X(01) VALUE "N".
+005360         88  WS-OPEN-FAILED               VALUE "Y".
+005370         88  WS-OPEN-OK                   VALUE "N".
+005400*
+005500 PROCEDURE DIVISION.
+005600*--------------------------------------------------------------
+005700* 0000-MAINLINE
+005800*--------------------------------------------------------------
+005900 0000-MAINLINE.
+006000     PERFORM 1000-OPEN-FILES THRU 1000-OPEN-FILES-EXIT.
+006010     IF WS-OPEN-FAILED
+006020         GO TO 9999-EXIT
+006030     END-IF.
+006100     PERFORM 2000-PROCESS-RECORDS THRU 2000-PROCESS-RECORDS-EXIT.
+006150     PERFORM 8000-WRITE-RECONCILIATION
+006160         THRU 8000-WRITE-RECONCILIATION-EXIT.
+006200     PERFORM 9000-CLOSE-FILES THRU 9000-CLOSE-FILES-EXIT.
+006300     GO TO 9999-EXIT.
+006400*--------------------------------------------------------------
+006500* 1000-OPEN-FILES - VALIDATES EACH OPEN'S FILE STATUS. A BAD
+006550*      OPEN ON DIVIN LEAVES THE FILE UNREADABLE, SO IT IS
+006560*      TREATED AS A FATAL SETUP ERROR RATHER THAN LET
+006570*      2100-READ-DIVIN SPIN WITHOUT EVER SEEING END OF FILE.
+006600*--------------------------------------------------------------
+006700 1000-OPEN-FILES.
+006800     OPEN INPUT DIVIN.
+006810     IF WS-DIVIN-STATUS NOT = "00"
+006820         DISPLAY "SUBMISSION - UNABLE TO OPEN DIVIN, STATUS = "
+006830             WS-DIVIN-STATUS
+006840         SET WS-OPEN-FAILED TO TRUE
+006850         MOVE 16 TO RETURN-CODE
+006860         GO TO 1000-OPEN-FILES-EXIT
+006870     END-IF.
+006900     OPEN OUTPUT EXCPTN.
+006910     IF WS-EXCPTN-STATUS NOT = "00"
+006920         DISPLAY "SUBMISSION - UNABLE TO OPEN EXCPTN, STATUS = "
+006930             WS-EXCPTN-STATUS
+006940         SET WS-OPEN-FAILED TO TRUE
+006950         MOVE 16 TO RETURN-CODE
+006960     END-IF.
+007000 1000-OPEN-FILES-EXIT.
+007010     EXIT.
+007100*--------------------------------------------------------------
+007200* 2000-PROCESS-RECORDS - READS EVERY RECORD IN DIVIN AND
+007300*      APPLIES THE SAFE DIVISION ROUTINE TO EACH ONE.
+007400*--------------------------------------------------------------
+007500 2000-PROCESS-RECORDS.
+007600     PERFORM 2100-READ-DIVIN THRU 2100-READ-DIVIN-EXIT.
+007700     PERFORM 2200-PROCESS-ONE-RECORD
+007750         THRU 2200-PROCESS-ONE-RECORD-EXIT
+007800         UNTIL WS-DIVIN-EOF.
+007900 2000-PROCESS-RECORDS-EXIT.
+007910     EXIT.
+008000*--------------------------------------------------------------
+008100* 2100-READ-DIVIN
+008200*--------------------------------------------------------------
+008300 2100-READ-DIVIN.
+008400     READ DIVIN
+008500         AT END SET WS-DIVIN-EOF TO TRUE
+008600     END-READ.
+008700 2100-READ-DIVIN-EXIT.
+008710     EXIT.
+008800*--------------------------------------------------------------
+008900* 2200-PROCESS-ONE-RECORD
+009000*--------------------------------------------------------------
+009100 2200-PROCESS-ONE-RECORD.
+009150     ADD 1 TO WS-REC-COUNT.
+009200     MOVE DIV-REC-DIVISOR TO DIVISOR.
+009300     PERFORM 3000-SAFE-DIVIDE THRU 3000-SAFE-DIVIDE-EXIT.
+009400     PERFORM 2100-READ-DIVIN THRU 2100-READ-DIVIN-EXIT.
+009500 2200-PROCESS-ONE-RECORD-EXIT.
+009510     EXIT.
+009600*--------------------------------------------------------------
+009700* 3000-SAFE-DIVIDE - SKIPS THE COMPUTE AND LOGS AN EXCEPTION
+009800*      RECORD WHEN THE DIVISOR IS ZERO INSTEAD OF LETTING THE
+009900*      DIVIDE ABEND THE RUN.
+010000*--------------------------------------------------------------
+010100 3000-SAFE-DIVIDE.
+010200     IF DIVISOR = 0
+010300         PERFORM 3100-WRITE-EXCEPTION
+010320             THRU 3100-WRITE-EXCEPTION-EXIT
+010350         ADD 1 TO WS-REJECT-COUNT
+010400     ELSE
+010500         COMPUTE RESULT = 1 / DIVISOR
+010550         ADD 1 TO WS-SUCCESS-COUNT
+010560         ADD RESULT TO WS-CONTROL-TOTAL
+010600     END-IF.
+010700 3000-SAFE-DIVIDE-EXIT.
+010710     EXIT.
+010800*--------------------------------------------------------------
+010900* 3100-WRITE-EXCEPTION
+011000*--------------------------------------------------------------
+011100 3100-WRITE-EXCEPTION.
+011200     MOVE DIV-REC-ID TO EXCP-REC-ID.
+011300     MOVE DIVISOR TO EXCP-DIVISOR.
+011400     MOVE "ZERO DIVISOR - DIVISION SKIPPED" TO EXCP-REASON.
+011500     WRITE EXCEPTION-RECORD.
+011600 3100-WRITE-EXCEPTION-EXIT.
+011605     EXIT.
+011607*--------------------------------------------------------------
+011620* 8000-WRITE-RECONCILIATION - END-OF-BATCH CONTROL-TOTAL
+011630*      REPORT. RECORDS READ SHOULD ALWAYS EQUAL SUCCESS COUNT
+011640*      PLUS REJECT COUNT, AND TIES BACK TO THE DIVIN RECORD
+011650*      COUNT.
+011660*--------------------------------------------------------------
+011665 8000-WRITE-RECONCILIATION.
+011670     DISPLAY "DIVISION BATCH RECONCILIATION REPORT".
+011675     DISPLAY "RECORDS READ .......... " WS-REC-COUNT.
+011680     DISPLAY "RECORDS SUCCEEDED ..... " WS-SUCCESS-COUNT.
+011685     DISPLAY "RECORDS REJECTED ...... " WS-REJECT-COUNT.
+011690     DISPLAY "RESULT CONTROL TOTAL .. " WS-CONTROL-TOTAL.
+011695 8000-WRITE-RECONCILIATION-EXIT.
+011705     EXIT.
+011700*--------------------------------------------------------------
+011800* 9000-CLOSE-FILES
+011900*--------------------------------------------------------------
+012000 9000-CLOSE-FILES.
+012100     CLOSE DIVIN.
+012200     CLOSE EXCPTN.
+012300 9000-CLOSE-FILES-EXIT.
+012310     EXIT.
+012400*--------------------------------------------------------------
+012500* 9999-EXIT - SINGLE RETURN POINT FOR THE RUN.
+012600*--------------------------------------------------------------
+012700 9999-EXIT.
+012800     STOP RUN.
