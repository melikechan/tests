@@ -0,0 +1,138 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     JOBCTL.
+000300 AUTHOR.         R HALVORSEN.
+000400 INSTALLATION.   DATA CENTER SERVICES.
+000500 DATE-WRITTEN.   2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000* 2026-08-09 RH   ORIGINAL VERSION. RUNS THE MAX-FINDER AND
+001100*                 DIVISION CALCULATOR PROGRAMS AS TWO STEPS OF
+001200*                 ONE CONTROLLED JOB, CAPTURES EACH STEP'S
+001300*                 RETURN CODE, AND DISPLAYS A CONSOLIDATED
+001400*                 SUMMARY OF WHICH STEPS CAME BACK CLEAN AND
+001500*                 WHICH NEED OPERATOR ATTENTION. STEP020 RUNS
+001600*                 REGARDLESS OF HOW STEP010 CAME BACK SO ONE
+001700*                 BAD STEP DOES NOT HIDE THE OTHER'S RESULT.
+001750* 2026-08-09 RH   A STEP KILLED BY A SIGNAL RETURNS THE SIGNAL
+001760*                 NUMBER IN THE LOW BYTE OF THE RAW WAIT()
+001770*                 STATUS, WHICH DIVIDES OUT TO A ZERO QUOTIENT
+001780*                 WITH A NON-ZERO REMAINDER - THAT WAS BEING
+001790*                 REPORTED AS CLEAN. BOTH STEP CHECKS NOW ALSO
+001795*                 REQUIRE A ZERO REMAINDER.
+001800*--------------------------------------------------------------
+001900
+002000 DATA DIVISION.
+002100 WORKING-STORAGE SECTION.
+002200*--------------------------------------------------------------
+002300* STEP IDENTIFICATION AND COMMAND WORK AREAS
+002400*--------------------------------------------------------------
+002500 01  WS-STEP010-NAME     PIC X(20) VALUE "STEP010 MAX-FINDER".
+002600 01  WS-STEP010-CMD      PIC X(80) VALUE
+002700     "./testlib_checker_test/wa/submission".
+002800 01  WS-STEP020-NAME     PIC X(20) VALUE "STEP020 DIVISION".
+002900 01  WS-STEP020-CMD      PIC X(80) VALUE
+003000     "./verdict_test/re/submission".
+003100
+003200*--------------------------------------------------------------
+003300* RETURN CODE WORK AREAS
+003400*--------------------------------------------------------------
+003500 77  WS-RAW-RC           PIC S9(8) COMP VALUE 0.
+003600 77  WS-RC-REMAINDER     PIC S9(8) COMP VALUE 0.
+003700 77  WS-STEP010-RC       PIC S9(8) COMP VALUE 0.
+003800 77  WS-STEP020-RC       PIC S9(8) COMP VALUE 0.
+003900
+004000 01  WS-SWITCHES.
+004100     05  WS-STEP010-SW   PIC X(01) VALUE "Y".
+004200         88  WS-STEP010-CLEAN        VALUE "Y".
+004300         88  WS-STEP010-NEEDS-ATTN   VALUE "N".
+004400     05  WS-STEP020-SW   PIC X(01) VALUE "Y".
+004500         88  WS-STEP020-CLEAN        VALUE "Y".
+004600         88  WS-STEP020-NEEDS-ATTN   VALUE "N".
+004700
+004800 PROCEDURE DIVISION.
+004900*--------------------------------------------------------------
+005000* 0000-MAINLINE
+005100*--------------------------------------------------------------
+005200 0000-MAINLINE.
+005300     PERFORM 1000-RUN-STEP010
+005400         THRU 1000-RUN-STEP010-EXIT.
+005500
+005600     PERFORM 2000-RUN-STEP020
+005700         THRU 2000-RUN-STEP020-EXIT.
+005800
+005900     PERFORM 9000-WRITE-SUMMARY
+006000         THRU 9000-WRITE-SUMMARY-EXIT.
+006100
+006200     GO TO 9999-EXIT.
+006300*--------------------------------------------------------------
+006400* 1000-RUN-STEP010 - RUN THE MAX-FINDER PROGRAM AND CAPTURE
+006500*                    ITS RETURN CODE
+006600*--------------------------------------------------------------
+006700 1000-RUN-STEP010.
+006800     CALL "SYSTEM" USING WS-STEP010-CMD.
+006900     MOVE RETURN-CODE TO WS-RAW-RC.
+007000     DIVIDE WS-RAW-RC BY 256
+007100         GIVING WS-STEP010-RC
+007200         REMAINDER WS-RC-REMAINDER.
+007300
+007400     IF WS-STEP010-RC = 0 AND WS-RC-REMAINDER = 0
+007500         SET WS-STEP010-CLEAN TO TRUE
+007600     ELSE
+007700         SET WS-STEP010-NEEDS-ATTN TO TRUE
+007800     END-IF.
+007900 1000-RUN-STEP010-EXIT.
+008000     EXIT.
+008100*--------------------------------------------------------------
+008200* 2000-RUN-STEP020 - RUN THE DIVISION CALCULATOR PROGRAM AND
+008300*                    CAPTURE ITS RETURN CODE. THIS STEP RUNS
+008400*                    EVEN WHEN STEP010 CAME BACK DIRTY.
+008500*--------------------------------------------------------------
+008600 2000-RUN-STEP020.
+008700     CALL "SYSTEM" USING WS-STEP020-CMD.
+008800     MOVE RETURN-CODE TO WS-RAW-RC.
+008900     DIVIDE WS-RAW-RC BY 256
+009000         GIVING WS-STEP020-RC
+009100         REMAINDER WS-RC-REMAINDER.
+009200
+009300     IF WS-STEP020-RC = 0 AND WS-RC-REMAINDER = 0
+009400         SET WS-STEP020-CLEAN TO TRUE
+009500     ELSE
+009600         SET WS-STEP020-NEEDS-ATTN TO TRUE
+009700     END-IF.
+009800 2000-RUN-STEP020-EXIT.
+009900     EXIT.
+010000*--------------------------------------------------------------
+010100* 9000-WRITE-SUMMARY - CONSOLIDATED REPORT OF BOTH STEPS
+010200*--------------------------------------------------------------
+010300 9000-WRITE-SUMMARY.
+010400     DISPLAY "JOBCTL - CONSOLIDATED STEP SUMMARY".
+010500     DISPLAY WS-STEP010-NAME " RC=" WS-STEP010-RC.
+010600     IF WS-STEP010-CLEAN
+010700         DISPLAY "  STATUS: CLEAN"
+010800     ELSE
+010900         DISPLAY "  STATUS: NEEDS OPERATOR ATTENTION"
+011000     END-IF.
+011100
+011200     DISPLAY WS-STEP020-NAME " RC=" WS-STEP020-RC.
+011300     IF WS-STEP020-CLEAN
+011400         DISPLAY "  STATUS: CLEAN"
+011500     ELSE
+011600         DISPLAY "  STATUS: NEEDS OPERATOR ATTENTION"
+011700     END-IF.
+011800
+011900     IF WS-STEP010-CLEAN AND WS-STEP020-CLEAN
+012000         DISPLAY "OVERALL: ALL STEPS CLEAN"
+012100         MOVE 0 TO RETURN-CODE
+012200     ELSE
+012300         DISPLAY "OVERALL: ONE OR MORE STEPS NEED ATTENTION"
+012400         MOVE 16 TO RETURN-CODE
+012500     END-IF.
+012600 9000-WRITE-SUMMARY-EXIT.
+012700     EXIT.
+012800*--------------------------------------------------------------
+012900* 9999-EXIT - COMMON PROGRAM EXIT
+013000*--------------------------------------------------------------
+013100 9999-EXIT.
+013200     STOP RUN.
