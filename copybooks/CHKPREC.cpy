@@ -0,0 +1,12 @@
+000100*--------------------------------------------------------------
+000200* CHKPREC - RECORD LAYOUT FOR THE MAX-FINDER CHECKPOINT FILE
+000300*--------------------------------------------------------------
+000400* 2026-08-09 RH   ORIGINAL VERSION. ONE RECORD IS APPENDED EACH
+000500*                 TIME THE SCAN LOOP REACHES A CHECKPOINT
+000600*                 INTERVAL. ON RESTART THE LAST RECORD WRITTEN
+000700*                 IS THE RESUME POINT.
+000800*--------------------------------------------------------------
+000900 01  CHKPT-RECORD.
+001000     05  CHKPT-I                 PIC 9(08).
+001100     05  CHKPT-MAXINDEX          PIC 9(08).
+001200     05  CHKPT-MAXELEMENT        PIC S9(08).
