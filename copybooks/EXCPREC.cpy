@@ -0,0 +1,17 @@
+000100*--------------------------------------------------------------
+000200* EXCPREC - RECORD LAYOUT FOR THE DIVISION CALCULATOR
+000300*           EXCEPTIONS FILE
+000400*--------------------------------------------------------------
+000500* 2026-08-09 RH   ORIGINAL VERSION. ONE RECORD IS WRITTEN FOR
+000600*                 EVERY INPUT RECORD REJECTED BECAUSE OF A ZERO
+000700*                 DIVISOR SO THE RUN CAN CONTINUE INSTEAD OF
+000800*                 ABENDING, WITH ENOUGH DATA TO TRACE THE
+000900*                 REJECT BACK TO ITS SOURCE RECORD.
+000950* 2026-08-09 RH   WIDENED EXCP-REASON TO PIC X(32) - AT X(30) THE
+000960*                 "ZERO DIVISOR - DIVISION SKIPPED" REASON TEXT
+000970*                 WAS BEING TRUNCATED TO 30 BYTES ON WRITE.
+001000*--------------------------------------------------------------
+001100 01  EXCEPTION-RECORD.
+001200     05  EXCP-REC-ID             PIC 9(08).
+001300     05  EXCP-DIVISOR            PIC 9(08).
+001400     05  EXCP-REASON             PIC X(32).
