@@ -0,0 +1,14 @@
+000100*--------------------------------------------------------------
+000200* AUDTREC - RECORD LAYOUT FOR THE MAX-FINDER RUN AUDIT FILE
+000300*--------------------------------------------------------------
+000400* 2026-08-09 RH   ORIGINAL VERSION. ONE RECORD IS APPENDED AT
+000500*                 THE END OF EVERY RUN SO THE RESULT CAN BE
+000600*                 LOOKED UP LATER WITHOUT RELYING ON WHOEVER
+000700*                 WAS WATCHING THE CONSOLE AT THE TIME.
+000800*--------------------------------------------------------------
+000900 01  AUDIT-RECORD.
+001000     05  AUDIT-RUN-DATE          PIC 9(08).
+001100     05  AUDIT-RUN-TIME          PIC 9(08).
+001200     05  AUDIT-N                 PIC 9(08).
+001300     05  AUDIT-MAXELEMENT        PIC S9(08).
+001400     05  AUDIT-MAXINDEX          PIC 9(08).
