@@ -0,0 +1,11 @@
+000100*--------------------------------------------------------------
+000200* DIVREC - RECORD LAYOUT FOR THE DIVISION CALCULATOR BATCH
+000300*          INPUT FILE
+000400*--------------------------------------------------------------
+000500* 2026-08-09 RH   ORIGINAL VERSION. ONE RECORD PER DIVISOR TO
+000600*                 BE PROCESSED. DIV-REC-ID IDENTIFIES THE RECORD
+000700*                 FOR THE EXCEPTIONS FILE WHEN DIVISOR IS ZERO.
+000800*--------------------------------------------------------------
+000900 01  DIV-INPUT-RECORD.
+001000     05  DIV-REC-ID              PIC 9(08).
+001100     05  DIV-REC-DIVISOR         PIC 9(08).
