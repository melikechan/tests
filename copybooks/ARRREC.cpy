@@ -0,0 +1,11 @@
+000100*--------------------------------------------------------------
+000200* ARRREC - RECORD LAYOUT FOR THE MAX-FINDER BATCH INPUT FILE
+000300*--------------------------------------------------------------
+000400* 2026-08-09 RH   ORIGINAL VERSION. RECORD 1 OF THE FILE IS THE
+000500*                 HEADER (ELEMENT COUNT). RECORDS 2-N+1 ARE
+000600*                 DETAIL RECORDS, ONE ARR ELEMENT EACH.
+000700*--------------------------------------------------------------
+000800 01  ARR-FILE-RECORD.
+000900     05  ARR-REC-COUNT           PIC 9(08).
+001000 01  ARR-DETAIL-RECORD REDEFINES ARR-FILE-RECORD.
+001100     05  ARR-REC-VALUE           PIC 9(08).
