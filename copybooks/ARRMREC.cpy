@@ -0,0 +1,12 @@
+000100*--------------------------------------------------------------
+000200* ARRMREC - RECORD LAYOUT FOR THE MAX-FINDER ELEMENT MASTER
+000300*--------------------------------------------------------------
+000400* 2026-08-09 RH   ORIGINAL VERSION. ARRMSTR IS AN INDEXED FILE
+000500*                 KEYED BY SEQUENCE NUMBER THAT HOLDS ONE RECORD
+000600*                 PER ARR ELEMENT, LOADED FROM ARRIN. REPLACING
+000700*                 THE OLD OCCURS 1000 TABLE WITH THIS FILE LETS
+000800*                 A SINGLE RUN SCAN A SET OF ANY SIZE.
+000900*--------------------------------------------------------------
+001000 01  ARRMSTR-RECORD.
+001100     05  ARRMSTR-KEY             PIC 9(08).
+001200     05  ARRMSTR-VALUE           PIC 9(08).
