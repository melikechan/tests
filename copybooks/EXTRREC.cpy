@@ -0,0 +1,21 @@
+000100*--------------------------------------------------------------
+000200* EXTRREC - RECORD LAYOUT FOR THE MAX-FINDER DOWNSTREAM
+000300*           DELIMITED EXTRACT FILE
+000400*--------------------------------------------------------------
+000500* 2026-08-09 RH   ORIGINAL VERSION. ONE RECORD IS APPENDED AT
+000600*                 THE END OF EVERY RUN SO A DOWNSTREAM JOB CAN
+000700*                 PICK UP THE RESULT WITHOUT PARSING CONSOLE
+000800*                 OUTPUT. FIELDS ARE COMMA-DELIMITED SO THEY
+000900*                 CAN BE READ BY NON-COBOL CONSUMERS. THE
+000950*                 SEPARATOR FIELDS ARE NAMED, NOT FILLER, SINCE
+000960*                 A FILE SECTION VALUE CLAUSE IS NOT APPLIED AT
+000970*                 RUN TIME - THE WRITING PROGRAM MUST MOVE THE
+000980*                 COMMA INTO THEM EXPLICITLY BEFORE EACH WRITE.
+001000*--------------------------------------------------------------
+001100 01  EXTRACT-RECORD.
+001200     05  EXTR-RUN-ID             PIC 9(16).
+001300     05  EXTR-SEP1               PIC X(01).
+001400     05  EXTR-MAXELEMENT         PIC S9(08)
+001500                                 SIGN IS TRAILING SEPARATE.
+001600     05  EXTR-SEP2               PIC X(01).
+001700     05  EXTR-MAXINDEX           PIC 9(08).
