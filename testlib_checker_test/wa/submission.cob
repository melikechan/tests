@@ -1,27 +1,557 @@
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID. SUBMISSION.
-
-        DATA DIVISION.
-        WORKING-STORAGE SECTION.
-        01 N PIC 9(8) VALUE 0.
-        01 I PIC 9(8) VALUE 0.
-        01 MAXINDEX PIC 9(8) VALUE 0.
-        01 MAXELEMENT PIC S9(8) VALUE -99999999.
-        01 ARR PIC 9(8) OCCURS 1000 TIMES.
-
-        PROCEDURE DIVISION.
-            ACCEPT N.
-
-            PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
-                ACCEPT ARR(I)
-            END-PERFORM.
-
-            PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
-                IF ARR(I) > MAXELEMENT
-                    MOVE ARR(I) TO MAXELEMENT
-                    MOVE I TO MAXINDEX
-                END-IF
-            END-PERFORM.
-
-            DISPLAY -1
-            STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     SUBMISSION.
+000300 AUTHOR.         R HALVORSEN.
+000400 INSTALLATION.   DATA CENTER SERVICES.
+000500 DATE-WRITTEN.   2024-02-11.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000* 2024-02-11 RH   ORIGINAL VERSION - SCAN ARR FOR MAXIMUM.
+001100* 2026-08-09 RH   VALIDATE N AGAINST ARR TABLE CAPACITY BEFORE
+001200*                 ACCEPTING ELEMENTS. OUT-OF-RANGE N IS REJECTED
+001300*                 WITH A MESSAGE AND A NON-ZERO RETURN CODE SO
+001400*                 THE JOB STOPS INSTEAD OF RUNNING WITH GARBAGE.
+001410* 2026-08-09 RH   DISPLAY MAXELEMENT AND MAXINDEX AT END OF RUN
+001420*                 AND LIST EVERY INDEX TIED WITH THE MAXIMUM
+001430*                 INSTEAD OF JUST THE FIRST ONE FOUND.
+001440* 2026-08-09 RH   REPLACED CONSOLE ACCEPT OF N AND ARR WITH A
+001450*                 SEQUENTIAL BATCH INPUT FILE (ARRIN), LAID OUT
+001460*                 BY THE ARRREC COPYBOOK, SO THE JOB CAN RUN
+001470*                 UNATTENDED OVER MULTIPLE ARRAYS PER WINDOW.
+001480* 2026-08-09 RH   ADDED CHECKPOINT/RESTART TO THE SCAN LOOP.
+001481*                 EVERY WS-CHKPT-INTERVAL ELEMENTS THE CURRENT
+001482*                 I, MAXINDEX AND MAXELEMENT ARE APPENDED TO
+001483*                 CHKPT. PASSING "R" AS THE PROGRAM PARM RESUMES
+001484*                 THE SCAN FROM THE LAST CHECKPOINT RECORD
+001485*                 INSTEAD OF RESCANNING FROM ELEMENT 1.
+001486* 2026-08-09 RH   APPEND AN AUDIT RECORD (RUN DATE/TIME, N,
+001487*                 MAXELEMENT, MAXINDEX) TO AUDIT FOR EVERY RUN
+001488*                 SO PAST RESULTS CAN BE LOOKED UP LATER.
+001489* 2026-08-09 RH   REPLACED THE ARR OCCURS 1000 TABLE WITH THE
+001490*                 ARRMSTR INDEXED FILE, KEYED BY SEQUENCE NUMBER,
+001491*                 SO A RUN IS NO LONGER CEILINGED AT 1000
+001492*                 ELEMENTS. THE 1000-VALIDATE-N CHECK AGAINST THE
+001493*                 OLD TABLE SIZE IS THEREFORE REMOVED - THE ONLY
+001494*                 REMAINING LIMIT IS THE 8-DIGIT WIDTH OF N
+001495*                 ITSELF. THE SCAN AND TIE-LIST PASSES NOW BROWSE
+001496*                 ARRMSTR IN KEY SEQUENCE INSTEAD OF SUBSCRIPTING
+001497*                 ARR, AND THE CHECKPOINT RESTART POSITION IS
+001498*                 APPLIED WITH A START ON THE RESUME KEY.
+001499* 2026-08-09 RH   ADDED A DOWNSTREAM DELIMITED EXTRACT RECORD
+001501*                 (EXTRACT FILE, COPYBOOKS/EXTRREC.CPY) CARRYING
+001502*                 MAXELEMENT, MAXINDEX AND A RUN IDENTIFIER FOR
+001503*                 EVERY RUN, APPENDED ALONGSIDE THE AUDIT RECORD.
+001504*                 THE RUN IDENTIFIER (RUN DATE AND TIME) IS NOW
+001505*                 ESTABLISHED ONCE AT THE START OF THE RUN AND
+001506*                 SHARED BY BOTH THE AUDIT AND EXTRACT RECORDS.
+001507* 2026-08-09 RH   RESTART NOW SKIPS 2000-READ-ELEMENTS ENTIRELY -
+001508*                 THE RESTART-OR-FRESH DECISION IN
+001509*                 2500-INIT-CHECKPOINT IS MADE BEFORE THE ARRMSTR
+001510*                 LOAD RUNS, SO A RESUMED SCAN NO LONGER REREADS
+001511*                 ARRIN AND REBUILDS ARRMSTR FROM SCRATCH - IT
+001512*                 REUSES THE ARRMSTR FILE LEFT BEHIND BY THE RUN
+001513*                 THAT TOOK THE CHECKPOINT.
+001514* 2026-08-09 RH   2600-LOAD-LAST-CHECKPOINT NOW FORCES A FRESH
+001515*                 SCAN WHEN "R" IS PASSED BUT CHKPT CANNOT BE
+001516*                 OPENED OR TURNS OUT EMPTY - WITHOUT THIS, AN
+001517*                 OPERATOR RESTARTING A RUN THAT DIED BEFORE ANY
+001518*                 CHECKPOINT WAS WRITTEN WOULD SKIP THE ARRMSTR
+001519*                 LOAD AND SCAN EITHER NOTHING OR STALE DATA.
+001520* 2026-08-09 RH   2100-READ-ONE-ELEMENT NOW SETS N TO I - 1, NOT
+001521*                 I, WHEN ARRIN RUNS DRY EARLY - I IS THE INDEX
+001522*                 OF THE READ THAT FAILED, SO NO ARRMSTR RECORD
+001523*                 WAS EVER WRITTEN FOR IT AND N WAS COMING OUT
+001524*                 ONE HIGHER THAN THE ACTUAL ELEMENT COUNT
+001525*                 CARRIED TO THE AUDIT RECORD.
+001590*--------------------------------------------------------------
+001600
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001810 FILE-CONTROL.
+001820     SELECT ARRIN ASSIGN TO "ARRIN"
+001830         ORGANIZATION IS SEQUENTIAL
+001840         FILE STATUS IS WS-ARRIN-STATUS.
+001850     SELECT CHKPT ASSIGN TO "CHKPT"
+001860         ORGANIZATION IS SEQUENTIAL
+001870         FILE STATUS IS WS-CHKPT-STATUS.
+001880     SELECT AUDIT ASSIGN TO "AUDIT"
+001890         ORGANIZATION IS SEQUENTIAL
+001895         FILE STATUS IS WS-AUDIT-STATUS.
+001896     SELECT ARRMSTR ASSIGN TO "ARRMSTR"
+001897         ORGANIZATION IS INDEXED
+001898         ACCESS MODE IS DYNAMIC
+001899         RECORD KEY IS ARRMSTR-KEY
+001900         FILE STATUS IS WS-ARRMSTR-STATUS.
+001905     SELECT EXTRACT ASSIGN TO "EXTRACT"
+001906         ORGANIZATION IS SEQUENTIAL
+001907         FILE STATUS IS WS-EXTRACT-STATUS.
+001910
+002000 DATA DIVISION.
+002010 FILE SECTION.
+002020 FD  ARRIN
+002030     RECORDING MODE IS F
+002040     BLOCK CONTAINS 0 RECORDS
+002050     LABEL RECORDS ARE STANDARD.
+002060     COPY ARRREC.
+002070
+002080 FD  CHKPT
+002090     RECORDING MODE IS F
+002100     BLOCK CONTAINS 0 RECORDS
+002110     LABEL RECORDS ARE STANDARD.
+002120     COPY CHKPREC.
+002130
+002140 FD  AUDIT
+002150     RECORDING MODE IS F
+002160     BLOCK CONTAINS 0 RECORDS
+002170     LABEL RECORDS ARE STANDARD.
+002180     COPY AUDTREC.
+002190
+002192 FD  ARRMSTR
+002193     RECORDING MODE IS F
+002194     BLOCK CONTAINS 0 RECORDS
+002195     LABEL RECORDS ARE STANDARD.
+002196     COPY ARRMREC.
+002197
+002198 FD  EXTRACT
+002199     RECORDING MODE IS F
+002200     BLOCK CONTAINS 0 RECORDS
+002201     LABEL RECORDS ARE STANDARD.
+002202     COPY EXTRREC.
+002203
+002204 WORKING-STORAGE SECTION.
+002300*--------------------------------------------------------------
+002400* SCAN WORK AREAS
+002500*--------------------------------------------------------------
+002700 77  N                   PIC 9(8) VALUE 0.
+002800 77  I                   PIC 9(8) COMP VALUE 0.
+002900 77  MAXINDEX            PIC 9(8) VALUE 0.
+003000 77  MAXELEMENT          PIC S9(8) VALUE -99999999.
+003010 77  WS-TIE-COUNT        PIC 9(8) COMP VALUE 0.
+003020 77  WS-ARRIN-STATUS     PIC X(02) VALUE SPACES.
+003030 77  WS-FIRST-KEY        PIC 9(8) COMP VALUE 1.
+003040
+003050*--------------------------------------------------------------
+003060* CHECKPOINT/RESTART WORK AREAS
+003070*--------------------------------------------------------------
+003080 77  WS-CHKPT-STATUS     PIC X(02) VALUE SPACES.
+003090 77  WS-CHKPT-INTERVAL   PIC 9(8) COMP VALUE 100.
+003100 77  WS-CHKPT-QUOTIENT   PIC 9(8) COMP VALUE 0.
+003110 77  WS-CHKPT-REMAINDER  PIC 9(8) COMP VALUE 0.
+003120 77  WS-START-I          PIC 9(8) COMP VALUE 1.
+003130 77  WS-RESTART-PARM     PIC X(10) VALUE SPACES.
+003140 77  WS-LAST-CHKPT-I         PIC 9(8) VALUE 0.
+003150 77  WS-LAST-MAXINDEX        PIC 9(8) VALUE 0.
+003160 77  WS-LAST-MAXELEMENT      PIC S9(8) VALUE 0.
+003170
+003180*--------------------------------------------------------------
+003190* AUDIT TRAIL WORK AREAS
+003200*--------------------------------------------------------------
+003210 77  WS-AUDIT-STATUS     PIC X(02) VALUE SPACES.
+003220
+003230*--------------------------------------------------------------
+003240* ELEMENT MASTER (ARRMSTR) WORK AREAS
+003250*--------------------------------------------------------------
+003260 77  WS-ARRMSTR-STATUS   PIC X(02) VALUE SPACES.
+003270
+003271*--------------------------------------------------------------
+003272* RUN IDENTIFIER AND EXTRACT WORK AREAS
+003273*--------------------------------------------------------------
+003274 77  WS-RUN-DATE         PIC 9(8) VALUE 0.
+003275 77  WS-RUN-TIME         PIC 9(8) VALUE 0.
+003276 77  WS-RUN-ID           PIC 9(16) VALUE 0.
+003277 77  WS-EXTRACT-STATUS   PIC X(02) VALUE SPACES.
+003278
+003300 01  WS-SWITCHES.
+003400     05  WS-N-VALID-SW   PIC X(01) VALUE "Y".
+003500         88  WS-N-VALID          VALUE "Y".
+003600         88  WS-N-INVALID        VALUE "N".
+003610     05  WS-ARRIN-EOF-SW PIC X(01) VALUE "N".
+003620         88  WS-ARRIN-EOF        VALUE "Y".
+003630         88  WS-ARRIN-NOT-EOF    VALUE "N".
+003640     05  WS-CHKPT-EOF-SW PIC X(01) VALUE "N".
+003650         88  WS-CHKPT-EOF        VALUE "Y".
+003660         88  WS-CHKPT-NOT-EOF    VALUE "N".
+003670     05  WS-RESTART-SW   PIC X(01) VALUE "N".
+003680         88  WS-RESTART-REQUESTED   VALUE "Y".
+003690         88  WS-RESTART-NOT-REQUESTED VALUE "N".
+003700     05  WS-PRIOR-CHKPT-SW PIC X(01) VALUE "N".
+003710         88  WS-PRIOR-CHKPT-FOUND    VALUE "Y".
+003720         88  WS-PRIOR-CHKPT-NOT-FOUND VALUE "N".
+003730     05  WS-ARRMSTR-EOF-SW PIC X(01) VALUE "N".
+003740         88  WS-ARRMSTR-EOF          VALUE "Y".
+003750         88  WS-ARRMSTR-NOT-EOF      VALUE "N".
+003760     05  WS-ARRMSTR-OPEN-SW PIC X(01) VALUE "Y".
+003770         88  WS-ARRMSTR-OPEN-OK      VALUE "Y".
+003780         88  WS-ARRMSTR-OPEN-FAILED  VALUE "N".
+003800
+004100 PROCEDURE DIVISION.
+004200*--------------------------------------------------------------
+004300* 0000-MAINLINE
+004400*--------------------------------------------------------------
+004500 0000-MAINLINE.
+004550     PERFORM 0100-ESTABLISH-RUN-ID
+004560         THRU 0100-ESTABLISH-RUN-ID-EXIT.
+004600     PERFORM 1000-VALIDATE-N
+004700         THRU 1000-VALIDATE-N-EXIT.
+004800
+004900     IF WS-N-INVALID
+005000         GO TO 9999-EXIT
+005100     END-IF.
+005200
+005300     PERFORM 2500-INIT-CHECKPOINT
+005700         THRU 2500-INIT-CHECKPOINT-EXIT.
+005800
+005850     IF WS-RESTART-NOT-REQUESTED
+005860         PERFORM 2000-READ-ELEMENTS
+005870             THRU 2000-READ-ELEMENTS-EXIT
+005880     END-IF.
+005885     IF WS-ARRMSTR-OPEN-FAILED
+005886         MOVE 16 TO RETURN-CODE
+005887         GO TO 9999-EXIT
+005888     END-IF.
+005900     PERFORM 3000-SCAN-FOR-MAX
+006000         THRU 3000-SCAN-FOR-MAX-EXIT.
+006050     IF WS-ARRMSTR-OPEN-FAILED
+006060         MOVE 16 TO RETURN-CODE
+006070         GO TO 9999-EXIT
+006080     END-IF.
+006100
+006200     DISPLAY "MAXELEMENT = " MAXELEMENT.
+006300     DISPLAY "MAXINDEX   = " MAXINDEX.
+006400
+006500     PERFORM 4000-LIST-TIES
+006600         THRU 4000-LIST-TIES-EXIT.
+006650     IF WS-ARRMSTR-OPEN-FAILED
+006660         MOVE 16 TO RETURN-CODE
+006670         GO TO 9999-EXIT
+006680     END-IF.
+006700
+006710     PERFORM 5000-WRITE-AUDIT-RECORD
+006720         THRU 5000-WRITE-AUDIT-RECORD-EXIT.
+006730
+006740     PERFORM 6000-WRITE-EXTRACT-RECORD
+006750         THRU 6000-WRITE-EXTRACT-RECORD-EXIT.
+006760
+006800     CLOSE ARRIN.
+006900     CLOSE CHKPT.
+006910     CLOSE AUDIT.
+006920     CLOSE EXTRACT.
+007000     GO TO 9999-EXIT.
+007100
+007150*--------------------------------------------------------------
+007160* 0100-ESTABLISH-RUN-ID - CAPTURE A SINGLE RUN DATE/TIME TO TAG
+007170*                         EVERY RECORD THIS RUN WRITES TO AUDIT
+007180*                         AND EXTRACT
+007190*--------------------------------------------------------------
+007195 0100-ESTABLISH-RUN-ID.
+007196     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+007197     ACCEPT WS-RUN-TIME FROM TIME.
+007198     COMPUTE WS-RUN-ID = WS-RUN-DATE * 100000000 + WS-RUN-TIME.
+007199 0100-ESTABLISH-RUN-ID-EXIT.
+007200     EXIT.
+007210*--------------------------------------------------------------
+007300* 1000-VALIDATE-N - OPEN ARRIN AND READ THE HEADER RECORD. THE
+007310*                   ARR OCCURS 1000 TABLE THAT THIS CHECK USED TO
+007320*                   PROTECT IS GONE - ELEMENTS NOW LIVE IN THE
+007330*                   ARRMSTR INDEXED FILE, SO THERE IS NO FIXED
+007340*                   CEILING ON N LEFT TO ENFORCE HERE.
+007500*--------------------------------------------------------------
+007600 1000-VALIDATE-N.
+007700     OPEN INPUT ARRIN.
+007800     IF WS-ARRIN-STATUS NOT = "00"
+007900         DISPLAY "*** UNABLE TO OPEN ARRIN - STATUS "
+008000             WS-ARRIN-STATUS
+008100         SET WS-N-INVALID TO TRUE
+008200         MOVE 16 TO RETURN-CODE
+008300         GO TO 1000-VALIDATE-N-EXIT
+008400     END-IF.
+008500
+008600     READ ARRIN
+008700         AT END
+008800             DISPLAY "*** REJECTED - ARRIN IS EMPTY, NO HEADER "
+008900                 "RECORD PRESENT"
+009000             SET WS-N-INVALID TO TRUE
+009100             MOVE 16 TO RETURN-CODE
+009200             GO TO 1000-VALIDATE-N-EXIT
+009300     END-READ.
+009400
+009500     MOVE ARR-REC-COUNT TO N.
+009600 1000-VALIDATE-N-EXIT.
+009700     EXIT.
+009800
+010600*--------------------------------------------------------------
+010700* 2000-READ-ELEMENTS - READ EACH ARR ELEMENT FROM ARRIN AND
+010710*                      LOAD IT INTO THE ARRMSTR ELEMENT MASTER,
+010720*                      KEYED BY ITS SEQUENCE NUMBER. ONLY
+010730*                      PERFORMED FOR A FRESH SCAN - ON RESTART
+010740*                      ARRMSTR ALREADY HOLDS THE FULL LOAD FROM
+010750*                      THE EARLIER RUN THAT WROTE THE CHECKPOINT.
+010800*--------------------------------------------------------------
+010900 2000-READ-ELEMENTS.
+010910     OPEN OUTPUT ARRMSTR.
+010920     IF WS-ARRMSTR-STATUS NOT = "00"
+010930         DISPLAY "*** UNABLE TO OPEN ARRMSTR FOR OUTPUT - STATUS "
+010940             WS-ARRMSTR-STATUS
+010950         SET WS-ARRMSTR-OPEN-FAILED TO TRUE
+010960         GO TO 2000-READ-ELEMENTS-EXIT
+010970     END-IF.
+011000     PERFORM 2100-READ-ONE-ELEMENT
+011100         THRU 2100-READ-ONE-ELEMENT-EXIT
+011200         VARYING I FROM 1 BY 1 UNTIL I > N.
+011250     CLOSE ARRMSTR.
+011300 2000-READ-ELEMENTS-EXIT.
+011400     EXIT.
+011500
+011600 2100-READ-ONE-ELEMENT.
+011700     READ ARRIN
+011800         AT END
+011900             SET WS-ARRIN-EOF TO TRUE
+012000             DISPLAY "*** WARNING - ARRIN EXHAUSTED AT ELEMENT "
+012100                 I " OF " N
+012200             COMPUTE N = I - 1
+012300             GO TO 2100-READ-ONE-ELEMENT-EXIT
+012400     END-READ.
+012450     MOVE I TO ARRMSTR-KEY.
+012460     MOVE ARR-REC-VALUE TO ARRMSTR-VALUE.
+012470     WRITE ARRMSTR-RECORD.
+012600 2100-READ-ONE-ELEMENT-EXIT.
+012700     EXIT.
+012800
+012900*--------------------------------------------------------------
+013000* 2500-INIT-CHECKPOINT - DECIDE WHETHER THIS IS A FRESH SCAN OR
+013100*                        A RESTART, AND OPEN CHKPT ACCORDINGLY
+013200*--------------------------------------------------------------
+013300 2500-INIT-CHECKPOINT.
+013400     ACCEPT WS-RESTART-PARM FROM COMMAND-LINE.
+013500     MOVE 1 TO WS-START-I.
+013600
+013700     IF WS-RESTART-PARM (1:1) = "R" OR WS-RESTART-PARM (1:1) = "r"
+013800         SET WS-RESTART-REQUESTED TO TRUE
+013900     ELSE
+014000         SET WS-RESTART-NOT-REQUESTED TO TRUE
+014100     END-IF.
+014200
+014300     IF WS-RESTART-REQUESTED
+014400         PERFORM 2600-LOAD-LAST-CHECKPOINT
+014500             THRU 2600-LOAD-LAST-CHECKPOINT-EXIT
+014600     ELSE
+014700         OPEN OUTPUT CHKPT
+014800     END-IF.
+014900 2500-INIT-CHECKPOINT-EXIT.
+015000     EXIT.
+015100
+015200*--------------------------------------------------------------
+015300* 2600-LOAD-LAST-CHECKPOINT - READ CHKPT TO THE LAST RECORD
+015400*                             WRITTEN AND RESUME FROM THERE
+015500*--------------------------------------------------------------
+015600 2600-LOAD-LAST-CHECKPOINT.
+015700     SET WS-PRIOR-CHKPT-NOT-FOUND TO TRUE.
+015800     OPEN INPUT CHKPT.
+015900     IF WS-CHKPT-STATUS NOT = "00"
+016000         DISPLAY "*** NO PRIOR CHECKPOINT FOUND - "
+016100             "STARTING FRESH SCAN FROM ELEMENT 1"
+016150         SET WS-RESTART-NOT-REQUESTED TO TRUE
+016200         OPEN OUTPUT CHKPT
+016300         GO TO 2600-LOAD-LAST-CHECKPOINT-EXIT
+016400     END-IF.
+016500
+016600     SET WS-CHKPT-NOT-EOF TO TRUE.
+016700     PERFORM 2700-READ-ONE-CHECKPOINT
+016800         THRU 2700-READ-ONE-CHECKPOINT-EXIT
+016900         UNTIL WS-CHKPT-EOF.
+017000     CLOSE CHKPT.
+017100
+017200     IF WS-PRIOR-CHKPT-FOUND
+017300         COMPUTE WS-START-I = WS-LAST-CHKPT-I + 1
+017400         MOVE WS-LAST-MAXINDEX TO MAXINDEX
+017500         MOVE WS-LAST-MAXELEMENT TO MAXELEMENT
+017600         DISPLAY "*** RESTARTING SCAN AT ELEMENT " WS-START-I
+017700             " - PRIOR MAXELEMENT = " MAXELEMENT
+017800             " PRIOR MAXINDEX = " MAXINDEX
+017900     ELSE
+018000         DISPLAY "*** CHECKPOINT FILE WAS EMPTY - "
+018100             "STARTING FRESH SCAN FROM ELEMENT 1"
+018150         SET WS-RESTART-NOT-REQUESTED TO TRUE
+018200     END-IF.
+018300
+018400     OPEN EXTEND CHKPT.
+018500 2600-LOAD-LAST-CHECKPOINT-EXIT.
+018600     EXIT.
+018700
+018800 2700-READ-ONE-CHECKPOINT.
+018900     READ CHKPT
+019000         AT END
+019100             SET WS-CHKPT-EOF TO TRUE
+019200             GO TO 2700-READ-ONE-CHECKPOINT-EXIT
+019300     END-READ.
+019400     SET WS-PRIOR-CHKPT-FOUND TO TRUE.
+019500     MOVE CHKPT-I TO WS-LAST-CHKPT-I.
+019600     MOVE CHKPT-MAXINDEX TO WS-LAST-MAXINDEX.
+019700     MOVE CHKPT-MAXELEMENT TO WS-LAST-MAXELEMENT.
+019800 2700-READ-ONE-CHECKPOINT-EXIT.
+019900     EXIT.
+020000
+020100*--------------------------------------------------------------
+020200* 3000-SCAN-FOR-MAX - BROWSE ARRMSTR IN KEY SEQUENCE FROM
+020250*                     WS-START-I TO FIND THE LARGEST ELEMENT,
+020300*                     CHECKPOINTING EVERY WS-CHKPT-INTERVAL KEYS
+020400*--------------------------------------------------------------
+020500 3000-SCAN-FOR-MAX.
+020510     OPEN INPUT ARRMSTR.
+020512     IF WS-ARRMSTR-STATUS NOT = "00"
+020514         DISPLAY "*** UNABLE TO OPEN ARRMSTR FOR INPUT - STATUS "
+020516             WS-ARRMSTR-STATUS
+020518         SET WS-ARRMSTR-OPEN-FAILED TO TRUE
+020519         GO TO 3000-SCAN-FOR-MAX-EXIT
+020520     END-IF.
+020521     SET WS-ARRMSTR-NOT-EOF TO TRUE.
+020525     MOVE WS-START-I TO ARRMSTR-KEY.
+020530     START ARRMSTR KEY IS NOT LESS THAN ARRMSTR-KEY
+020540         INVALID KEY
+020550             SET WS-ARRMSTR-EOF TO TRUE
+020560     END-START.
+020600     PERFORM 3100-TEST-ONE-ELEMENT
+020700         THRU 3100-TEST-ONE-ELEMENT-EXIT
+020800         UNTIL WS-ARRMSTR-EOF.
+020810     CLOSE ARRMSTR.
+020900
+021000     PERFORM 3200-WRITE-CHECKPOINT
+021100         THRU 3200-WRITE-CHECKPOINT-EXIT.
+021200 3000-SCAN-FOR-MAX-EXIT.
+021300     EXIT.
+021400
+021500 3100-TEST-ONE-ELEMENT.
+021510     READ ARRMSTR NEXT RECORD
+021520         AT END
+021530             SET WS-ARRMSTR-EOF TO TRUE
+021540             GO TO 3100-TEST-ONE-ELEMENT-EXIT
+021550     END-READ.
+021560
+021570     IF ARRMSTR-KEY > N
+021580         SET WS-ARRMSTR-EOF TO TRUE
+021590         GO TO 3100-TEST-ONE-ELEMENT-EXIT
+021600     END-IF.
+021610
+021620     MOVE ARRMSTR-KEY TO I.
+021700     IF ARRMSTR-VALUE > MAXELEMENT
+021710         MOVE ARRMSTR-VALUE TO MAXELEMENT
+021800         MOVE ARRMSTR-KEY TO MAXINDEX
+021900     END-IF.
+022000
+022100     DIVIDE I BY WS-CHKPT-INTERVAL
+022200         GIVING WS-CHKPT-QUOTIENT
+022300         REMAINDER WS-CHKPT-REMAINDER.
+022400
+022500     IF WS-CHKPT-REMAINDER = 0
+022600         PERFORM 3200-WRITE-CHECKPOINT
+022700             THRU 3200-WRITE-CHECKPOINT-EXIT
+022800     END-IF.
+022900 3100-TEST-ONE-ELEMENT-EXIT.
+023000     EXIT.
+023100
+023200*--------------------------------------------------------------
+023300* 3200-WRITE-CHECKPOINT - APPEND THE CURRENT SCAN POSITION AND
+023400*                         RUNNING MAXIMUM TO CHKPT
+023500*--------------------------------------------------------------
+023600 3200-WRITE-CHECKPOINT.
+023700     MOVE I TO CHKPT-I.
+023800     MOVE MAXINDEX TO CHKPT-MAXINDEX.
+023900     MOVE MAXELEMENT TO CHKPT-MAXELEMENT.
+024000     WRITE CHKPT-RECORD.
+024100 3200-WRITE-CHECKPOINT-EXIT.
+024200     EXIT.
+024300
+024400*--------------------------------------------------------------
+024500* 4000-LIST-TIES - BROWSE ARRMSTR AND DISPLAY EVERY KEY TIED
+024550*                  WITH THE MAXIMUM
+024600*--------------------------------------------------------------
+024700 4000-LIST-TIES.
+024800     DISPLAY "INDEXES TIED AT MAXELEMENT:".
+024810     OPEN INPUT ARRMSTR.
+024812     IF WS-ARRMSTR-STATUS NOT = "00"
+024814         DISPLAY "*** UNABLE TO OPEN ARRMSTR FOR INPUT - STATUS "
+024816             WS-ARRMSTR-STATUS
+024818         SET WS-ARRMSTR-OPEN-FAILED TO TRUE
+024819         GO TO 4000-LIST-TIES-EXIT
+024820     END-IF.
+024821     SET WS-ARRMSTR-NOT-EOF TO TRUE.
+024825     MOVE WS-FIRST-KEY TO ARRMSTR-KEY.
+024830     START ARRMSTR KEY IS NOT LESS THAN ARRMSTR-KEY
+024840         INVALID KEY
+024850             SET WS-ARRMSTR-EOF TO TRUE
+024860     END-START.
+024900     PERFORM 4100-TEST-FOR-TIE
+025000         THRU 4100-TEST-FOR-TIE-EXIT
+025100         UNTIL WS-ARRMSTR-EOF.
+025110     CLOSE ARRMSTR.
+025200     DISPLAY "TIE COUNT  = " WS-TIE-COUNT.
+025300 4000-LIST-TIES-EXIT.
+025400     EXIT.
+025500
+025600 4100-TEST-FOR-TIE.
+025610     READ ARRMSTR NEXT RECORD
+025620         AT END
+025630             SET WS-ARRMSTR-EOF TO TRUE
+025640             GO TO 4100-TEST-FOR-TIE-EXIT
+025650     END-READ.
+025660
+025670     IF ARRMSTR-KEY > N
+025680         SET WS-ARRMSTR-EOF TO TRUE
+025690         GO TO 4100-TEST-FOR-TIE-EXIT
+025700     END-IF.
+025710
+025720     IF ARRMSTR-VALUE = MAXELEMENT
+025800         ADD 1 TO WS-TIE-COUNT
+025900         DISPLAY "  INDEX " ARRMSTR-KEY
+026000     END-IF.
+026100 4100-TEST-FOR-TIE-EXIT.
+026200     EXIT.
+026300
+026310*--------------------------------------------------------------
+026320* 5000-WRITE-AUDIT-RECORD - APPEND ONE RECORD TO AUDIT FOR THIS
+026330*                           RUN SO THE RESULT CAN BE LOOKED UP
+026340*                           LATER WITHOUT WATCHING THE CONSOLE
+026350*--------------------------------------------------------------
+026360 5000-WRITE-AUDIT-RECORD.
+026370     OPEN EXTEND AUDIT.
+026380     IF WS-AUDIT-STATUS NOT = "00"
+026390         OPEN OUTPUT AUDIT
+026400     END-IF.
+026410
+026420     MOVE WS-RUN-DATE TO AUDIT-RUN-DATE.
+026430     MOVE WS-RUN-TIME TO AUDIT-RUN-TIME.
+026440     MOVE N TO AUDIT-N.
+026450     MOVE MAXELEMENT TO AUDIT-MAXELEMENT.
+026460     MOVE MAXINDEX TO AUDIT-MAXINDEX.
+026470     WRITE AUDIT-RECORD.
+026480 5000-WRITE-AUDIT-RECORD-EXIT.
+026490     EXIT.
+026500
+026510*--------------------------------------------------------------
+026520* 6000-WRITE-EXTRACT-RECORD - APPEND ONE DELIMITED RECORD TO
+026530*                             EXTRACT FOR THIS RUN SO A
+026540*                             DOWNSTREAM JOB CAN PICK UP THE
+026550*                             RESULT WITHOUT PARSING CONSOLE
+026560*                             OUTPUT
+026570*--------------------------------------------------------------
+026580 6000-WRITE-EXTRACT-RECORD.
+026590     OPEN EXTEND EXTRACT.
+026600     IF WS-EXTRACT-STATUS NOT = "00"
+026610         OPEN OUTPUT EXTRACT
+026620     END-IF.
+026630
+026640     MOVE WS-RUN-ID TO EXTR-RUN-ID.
+026642     MOVE "," TO EXTR-SEP1.
+026650     MOVE MAXELEMENT TO EXTR-MAXELEMENT.
+026655     MOVE "," TO EXTR-SEP2.
+026660     MOVE MAXINDEX TO EXTR-MAXINDEX.
+026670     WRITE EXTRACT-RECORD.
+026680 6000-WRITE-EXTRACT-RECORD-EXIT.
+026690     EXIT.
+026700
+026510*--------------------------------------------------------------
+026520* 9999-EXIT - COMMON PROGRAM EXIT
+026530*--------------------------------------------------------------
+026540 9999-EXIT.
+026550     STOP RUN.
